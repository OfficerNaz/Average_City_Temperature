@@ -0,0 +1,24 @@
+000100*    HISTREC.CPY
+000110*    RECORD LAYOUT FOR CITY-HISTORY-FILE (CITYHIST), SHARED BY
+000120*    CITYTEMP AND CITYREPT.  KEYED BY CITY CODE AND RUN DATE.
+000130*    AVERAGE/HIGH/LOW ARE CARRIED IN BOTH FAHRENHEIT AND CELSIUS,
+000140*    CONVERTED FROM WHATEVER UNIT THE READINGS WERE ENTERED IN.
+000150*
+000160 01  HIST-RECORD.
+000170     05  HIST-KEY.
+000180         10  HIST-CITY-CODE   PIC X(04).
+000190         10  HIST-RUN-DATE    PIC X(08).
+000200     05  HIST-CITY-NAME      PIC X(12).
+000210     05  HIST-UNIT-FLAG      PIC X(01).
+000220     05  HIST-AVERAGE-TEMP-F PIC S9(3)V9
+000230         SIGN LEADING SEPARATE.
+000240     05  HIST-AVERAGE-TEMP-C PIC S9(2)V9
+000250         SIGN LEADING SEPARATE.
+000260     05  HIST-MONTH-HIGH-F   PIC S9(3)V9
+000270         SIGN LEADING SEPARATE.
+000280     05  HIST-MONTH-HIGH-C   PIC S9(2)V9
+000290         SIGN LEADING SEPARATE.
+000300     05  HIST-MONTH-LOW-F    PIC S9(3)V9
+000310         SIGN LEADING SEPARATE.
+000320     05  HIST-MONTH-LOW-C    PIC S9(2)V9
+000330         SIGN LEADING SEPARATE.
