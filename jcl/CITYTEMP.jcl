@@ -0,0 +1,51 @@
+//CITYTEMP JOB (ACCTNO),'NIGHTLY CITY TEMPS',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY UNATTENDED RUN OF CITYTEMP AND CITYREPT.              *
+//* STEP010 READS THE CITY MASTER AND THE NIGHT'S READINGS        *
+//*         DATASET AND RUNS STRAIGHT THROUGH TO THE DATED        *
+//*         REPORT, HISTORY AND ERROR-LOG DATASETS - NO           *
+//*         OPERATOR NEEDS TO BE LOGGED ON.                       *
+//* STEP020 READS THE HISTORY DATASET STEP010 JUST UPDATED AND    *
+//*         PRINTS THE RANKED, PAGINATED SUMMARY.  SKIPPED IF     *
+//*         STEP010 ABENDS OR RETURNS WORSE THAN RC=4.            *
+//* CITYCKPT IS DISP=MOD SO A RERUN OF THIS JOB AFTER AN           *
+//*         INTERRUPTION FINDS THE CITIES ALREADY CHECKPOINTED    *
+//*         AND CITYTEMP SKIPS STRAIGHT TO THE NEXT ONE.  EVERY    *
+//*         RUN PRUNES ANY CHECKPOINTS LEFT OVER FROM EARLIER      *
+//*         RUN DATES THROUGH THE CKPTWRK SCRATCH DATASET SO       *
+//*         CITYCKPT DOES NOT GROW WITHOUT BOUND.                 *
+//* CITYHIST IS VSAM (INDEXED) AND DISP=SHR, SO THE CLUSTER MUST    *
+//*         ALREADY BE DEFINED AND CATALOGED BEFORE THIS JOB IS    *
+//*         EVER RUN - A ONE-TIME IDCAMS DEFINE CLUSTER, RUN BY    *
+//*         OPERATIONS AHEAD OF THE FIRST NIGHTLY RUN, NOT SOMETHING*
+//*         THIS JOB DOES ITSELF.  CITYTEMP'S OWN FALLBACK FROM     *
+//*         OPEN I-O TO OPEN OUTPUT ONLY COVERS A CATALOGED BUT     *
+//*         STILL-EMPTY CLUSTER; IT CANNOT ALLOCATE THE VSAM        *
+//*         CLUSTER ITSELF.                                        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CITYTEMP
+//CITYMSTR DD DSN=PROD.CITYTEMP.CITYMSTR,DISP=SHR
+//CITYRD   DD DSN=PROD.CITYTEMP.CITYRD.G(+1),DISP=SHR
+//CITYRPT  DD DSN=PROD.CITYTEMP.CITYRPT.G(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=VB,LRECL=184,BLKSIZE=0)
+//CITYHIST DD DSN=PROD.CITYTEMP.CITYHIST,DISP=SHR
+//CITYERR  DD DSN=PROD.CITYTEMP.CITYERR.G(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//CITYCKPT DD DSN=PROD.CITYTEMP.CITYCKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//CKPTWRK  DD DSN=&&CKPTWRK,DISP=(NEW,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CITYREPT,COND=(4,LT,STEP010)
+//CITYHIST DD DSN=PROD.CITYTEMP.CITYHIST,DISP=SHR
+//CITYRANK DD SYSOUT=*,DCB=(RECFM=FBA,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
