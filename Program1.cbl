@@ -1,116 +1,731 @@
-       Identification Divison.
-       program-id. CityTemp as "City Temp".
-       Author. Naz Sassine.
-       Installation. Desktop.
-       Date-written. 2022-06-13.
-       Date-compiled. 2022-06-13.
-       Security. None.
-       
-       environment division.
-
-       data division.
-       working-storage section.
-       01 City1 PIC A(8) value 'Montreal'.
-       01 City2 PIC A(6) value 'Ottawa'.
-       01 City3 PIC A(7) value 'Toronto'.
-       01 City4 PIC A(8) value 'Kingston'.
-       01 City5 PIC A(8) value 'Cornwall'.
-       01 CityTemp1  PIC 99v9.
-       01 CityTemp2  PIC 99v9.
-       01 CityTemp3  PIC 99v9.
-       01 CityTemp4  PIC 99v9.
-       01 CityTemp5  PIC 99v9.
-       01 sumOfAll PIC 99v9.
-       01 averageTemp PIC 99v9.
-       01 avTempMontreal  PIC 99v9.
-       01 avTempOttawa PIC 99v9.
-       01 avTempToronto PIC 99v9.
-       01 avTempKingston PIC 99v9.
-       01 avTempCornwall PIC 99v9.
-       
-         
-       procedure division.
-       AVERAGE Section.
-      *Student Name: Naz Sassine   
-      * Student Number: 040979531 
-       DISPLAY-MESSAGE-MONTREAL. *> This fucntion is used to calcualate the tempurature for Montreal.
-           Display 'ENTER the last 5 daily high temperatures for: ' 
-           city1
-           Display ''.
-           PERFORM ADDING-TEMPERATURES
-           COMPUTE  avTempMontreal = averageTemp
-           display ''
-           PERFORM DISPLAY-MESSAGE-OTTAWA.
-          
-       
-       DISPLAY-MESSAGE-OTTAWA.   *> This fucntion is used to calcualate the tempurature for Ottawa.
-           Display 'ENTER the last 5 daily high temperatures for: ' 
-           city2
-           Display ''.
-           PERFORM ADDING-TEMPERATURES
-           COMPUTE  avTempOttawa = averageTemp
-           PERFORM DISPLAY-MESSAGE-TORONTO.
-           
-       DISPLAY-MESSAGE-TORONTO.  *> This fucntion is used to calcualate the tempurature for Toronto.
-           Display 'ENTER the last 5 daily high temperatures for: ' 
-           city3
-           Display ''.
-           PERFORM ADDING-TEMPERATURES
-           COMPUTE  avTempToronto = averageTemp
-           PERFORM DISPLAY-MESSAGE-KINSTON.
-           
-       DISPLAY-MESSAGE-KINSTON.  *> This fucntion is used to calcualate the tempurature for Kingston.
-           Display 'ENTER the last 5 daily high temperatures for: ' 
-           city4
-           Display ''.
-           PERFORM ADDING-TEMPERATURES
-           COMPUTE  avTempKingston = averageTemp
-           PERFORM DISPLAY-MESSAGE-CORNWALL.
-           
-       DISPLAY-MESSAGE-CORNWALL.  *> This fucntion is used to calcualatethe tempurature for Cornwall.  
-           Display 'ENTER the last 5 daily high temperatures for: ' 
-           city5
-           Display ''.
-           PERFORM ADDING-TEMPERATURES
-           COMPUTE  avTempCornwall = averageTemp
-           PERFORM BLANK-SCREEN.
-           
-       ADDING-TEMPERATURES.    *> This function takes care of taking the user's input and assigning them and calculates the average between 5 tempuratures.
-                                                                         
-           Display 'Temperatures (one decimal place only'
-           Display 'Enter temperature #1 : '
-           Accept CityTemp1
-           Display 'Enter temperature #2 : '
-           Accept CityTemp2
-           Display 'Enter temperature #3 : '
-           Accept CityTemp3
-           Display 'Enter temperature #4 : '
-           Accept CityTemp4
-           Display 'Enter temperature #5 : '
-           Accept CityTemp5
-           compute sumOfAll = CityTemp1 + CityTemp2 + CityTemp3 + 
-             CityTemp4 + CityTemp5
-           compute averageTemp = sumOfAll/5.
-           
-       BLANK-SCREEN.    *> This function is used to clear the screan.
-           
-           DISPLAY SPACE UPON CRT
-           Perform ALL-Display.
-           
-       ALL-DISPLAY.   *> This function is used to display all 
-                      *>temperature averages for all cities depicted.
-           
-           Display 
-           'here are all the temperature averages for all cities'
-           display ''
-           Display City1, ' ', City2,' ', City3, '  ',City4,
-           ' ',City5
-           Display avTempMontreal,'F',' ', avTempOttawa,'F', ' ', 
-           avTempToronto,'F', ' ' ,avTempKingston,'F',' ' ,
-           avTempCornwall,'F'
-           perform END-PROGRAM.
-             
-       END-PROGRAM.   *> This function is used to end the program.
-
-           stop run.
-       end program CityTemp.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CITYTEMP.
+000120 AUTHOR. NAZ SASSINE.
+000130 INSTALLATION. DESKTOP.
+000140 DATE-WRITTEN. 2022-06-13.
+000150 DATE-COMPILED. 2022-06-13.
+000160 SECURITY. NONE.
+000170*
+000180*    MODIFICATION HISTORY
+000190*    --------------------
+000200*    2022-09-02  NS  ADD CITY-READINGS-FILE; AVERAGE SECTION NOW
+000210*                     READS THE FIVE DAILY HIGHS PER CITY FROM
+000220*                     A DATASET INSTEAD OF PROMPTING AT A
+000230*                     TERMINAL.
+000240*    2022-11-18  NS  ADD CITY-REPORT-FILE SO EACH RUN'S RAW
+000250*                     READINGS AND AVERAGES ARE KEPT ON A DATED
+000260*                     REPORT RECORD INSTEAD OF DISPLAY ONLY.
+000270*    2023-02-27  NS  REPLACED THE FIVE HARDCODED CITY PARAGRAPHS
+000280*                     WITH A CITY-MASTER-FILE DRIVEN CITY TABLE.
+000290*                     PROCEDURE DIVISION RENUMBERED INTO THE
+000300*                     STANDARD 0000/1000/2000/3000 PARAGRAPH
+000310*                     PLAN SO THE CITY LIST IS A DATA CHANGE,
+000320*                     NOT A CODE CHANGE.
+000330*    2023-05-09  NS  RESIGNED THE TEMPERATURE FIELDS (SUM AND
+000340*                     AVERAGE INCLUDED) SO SUB-ZERO WINTER HIGHS
+000350*                     FOR KINGSTON/CORNWALL NO LONGER WRAP TO A
+000360*                     BOGUS POSITIVE VALUE.
+000370*    2023-08-21  NS  WIDENED CITY-READINGS-FILE AND THE REPORT
+000380*                     FROM 5 FIXED DAILY HIGHS TO A VARIABLE
+000390*                     28-31 DAY MONTH, AND ADDED MONTHLY HIGH/
+000400*                     LOW ALONGSIDE THE AVERAGE FOR EACH CITY.
+000410*    2023-10-30  NS  ADD CITY-HISTORY-FILE, AN INDEXED DATASET
+000420*                     KEYED BY CITY CODE AND RUN DATE, SO EACH
+000430*                     RUN'S AVERAGE/HIGH/LOW SURVIVES PAST
+000440*                     STOP RUN FOR TREND REPORTING.
+000450*    2024-01-15  NS  MOVED THE CITY-HISTORY-FILE RECORD LAYOUT
+000460*                     TO COPYBOOK HISTREC SO IT CAN BE SHARED
+000470*                     WITH THE NEW CITYREPT RANKED SUMMARY
+000480*                     PROGRAM.
+000490*    2024-06-11  NS  ADD CITY-ERROR-FILE.  EACH DAILY HIGH IS NOW
+000500*                     RANGE AND NUMERIC CHECKED BEFORE IT GOES
+000510*                     INTO THE MONTHLY SUM - A BAD READING IS
+000520*                     LOGGED AND LEFT OUT OF THE AVERAGE INSTEAD
+000530*                     OF QUIETLY POISONING THE CITY'S FIGURES.
+000540*    2024-09-19  NS  ADD CITY-CHECKPOINT-FILE.  PROCESS-ONE-CITY
+000550*                     NOW CHECKPOINTS EACH CITY AS IT FINISHES SO
+000560*                     A RESTARTED RUN SKIPS STRAIGHT PAST THE
+000570*                     CITIES ALREADY DONE INSTEAD OF REDOING THE
+000580*                     WHOLE DAY.
+000590*    2025-02-10  NS  ADD A UNIT FLAG TO CITY-READINGS-FILE AND A
+000600*                     REAL CONVERSION ROUTINE.  REPORT, HISTORY
+000610*                     AND THE RUN-END DISPLAY NOW SHOW BOTH THE
+000620*                     FAHRENHEIT AND CELSIUS FIGURE INSTEAD OF
+000630*                     ECHOING WHATEVER WAS ENTERED BACK WITH AN
+000640*                     'F' STUCK ON IT.
+000650*    2025-03-18  NS  FIXED ACCUMULATE-ONE-DAY'S NUMERIC CHECK TO
+000660*                     TEST CR-DAILY-HIGH ITSELF INSTEAD OF ITS
+000670*                     ALPHANUMERIC REDEFINITION, WHICH WAS FAILING
+000680*                     EVERY READING BECAUSE THE SEPARATE SIGN BYTE
+000690*                     CAN NEVER CLASS-TEST NUMERIC.  CHECKPOINT
+000700*                     RECORDS NOW CARRY THE UNIT FLAG AND RESTORE
+000710*                     ALL FOUR RECOVERED FIELDS INTO CITY-TABLE ON
+000720*                     RESTART.  CITY-CHECKPOINT-FILE IS NOW PRUNED
+000730*                     OF PRIOR RUN DATES EACH TIME IT IS LOADED SO
+000740*                     IT DOES NOT GROW FOREVER.  CR-DAY-COUNT IS
+000750*                     NOW RANGE CHECKED AGAINST WS-MAX-DAYS BEFORE
+000760*                     IT DRIVES THE DAILY-HIGH-TABLE OCCURS.
+000770*    2025-04-02  NS  SUMOFALL AND RP-SUM-OF-ALL ARE NOW 4 INTEGER
+000780*                     DIGITS - A 31-DAY MONTH OF HIGHS NEAR THE
+000790*                     PLAUSIBLE LIMIT WAS OVERFLOWING THE OLD
+000800*                     2-DIGIT FIELD AND CORRUPTING THE AVERAGE.
+000810*                     ACCUMULATE-ONE-DAY'S RANGE CHECK IS NOW UNIT
+000820*                     AWARE (SEPARATE C AND F BOUNDS), SO A NORMAL
+000830*                     FAHRENHEIT READING ABOVE 60 IS NO LONGER
+000840*                     REJECTED AS OUT OF RANGE.  THE FAHRENHEIT
+000850*                     FIGURES ON THE REPORT, HISTORY AND CONVERT-
+000860*                     TO-BOTH-UNITS NOW HOLD 3 INTEGER DIGITS SO A
+000870*                     HOT CELSIUS READING CONVERTED TO FAHRENHEIT
+000880*                     NO LONGER OVERFLOWS.  PROCESS-ONE-CITY NOW
+000890*                     STOPS WRITING REPORT/HISTORY/CHECKPOINT
+000900*                     RECORDS ONCE CITY-READINGS-FILE RUNS OUT
+000910*                     EARLY, INSTEAD OF REUSING THE PREVIOUS
+000920*                     CITY'S FIGURES FOR EVERY CITY AFTER IT.  THE
+000930*                     DAY-COUNT-OUT-OF-RANGE PATH NOW ALSO CLEARS
+000940*                     DAILY-HIGH(1).  ADDING-TEMPERATURES AND
+000950*                     SKIP-CHECKPOINTED-CITY BOTH VERIFY THE
+000960*                     READINGS RECORD JUST READ BELONGS TO THE
+000970*                     CITY-TABLE ENTRY BEING PROCESSED, AND HALT
+000980*                     THE RUN RATHER THAN SILENTLY CREDIT THE
+000990*                     READING TO THE WRONG CITY IF CITYRD AND
+001000*                     CITYMSTR HAVE DRIFTED OUT OF STEP.
+001005*    2025-04-09  NS  MOVED EVERY DIVISION/SECTION HEADER AND
+001006*                     PARAGRAPH NAME BACK TO COLUMN 8 - THEY HAD
+001007*                     DRIFTED TO COLUMN 14 OVER PAST CHANGES,
+001008*                     WHICH LEFT EVERYTHING AFTER THE AUTHOR
+001009*                     PARAGRAPH READING AS ONE GIANT COMMENT-
+001010*                     ENTRY WITH NO PROCEDURE DIVISION AT ALL.
+001011*                     DROPPED THE ILLEGAL CR-DAILY-HIGH-X
+001012*                     REDEFINITION OF AN OCCURS DEPENDING ON
+001013*                     TABLE; LOG-BAD-READING NOW GETS THE RAW
+001014*                     BYTES OF A REJECTED READING BY REFERENCE
+001015*                     MODIFICATION ON CR-DAILY-HIGH ITSELF.
+001016*                     WIDENED ERR-REASON TO 22 CHARACTERS SO THE
+001017*                     DAY-COUNT-OUT-OF-RANGE REASON TEXT NO
+001018*                     LONGER TRUNCATES.  3000-TERMINATE NOW ENDS
+001019*                     WITH STOP RUN, WHICH IT HAD BEEN MISSING -
+001020*                     WITHOUT IT, FALLING OFF THE END OF THE
+001021*                     PERFORM RANGE LOOPED BACK INTO 1000-
+001022*                     INITIALIZE AND RE-RAN THE WHOLE PROGRAM.
+001023*
+001024 ENVIRONMENT DIVISION.
+001030 INPUT-OUTPUT SECTION.
+001040 FILE-CONTROL.
+001050     SELECT CITY-MASTER-FILE ASSIGN TO CITYMSTR
+001060         ORGANIZATION IS SEQUENTIAL.
+001070     SELECT CITY-READINGS-FILE ASSIGN TO CITYRD
+001080         ORGANIZATION IS SEQUENTIAL.
+001090     SELECT CITY-REPORT-FILE ASSIGN TO CITYRPT
+001100         ORGANIZATION IS SEQUENTIAL.
+001110     SELECT CITY-HISTORY-FILE ASSIGN TO CITYHIST
+001120         ORGANIZATION IS INDEXED
+001130         ACCESS MODE IS DYNAMIC
+001140         RECORD KEY IS HIST-KEY
+001150         FILE STATUS IS WS-HIST-STATUS.
+001160     SELECT CITY-ERROR-FILE ASSIGN TO CITYERR
+001170         ORGANIZATION IS SEQUENTIAL.
+001180     SELECT CITY-CHECKPOINT-FILE ASSIGN TO CITYCKPT
+001190         ORGANIZATION IS SEQUENTIAL
+001200         FILE STATUS IS WS-CKPT-STATUS.
+001210     SELECT CITY-CKPT-WORK-FILE ASSIGN TO CKPTWRK
+001220         ORGANIZATION IS SEQUENTIAL.
+001230*
+001240 DATA DIVISION.
+001250 FILE SECTION.
+001260 FD  CITY-MASTER-FILE
+001270     LABEL RECORDS ARE STANDARD.
+001280 01  CM-RECORD.
+001290     05  CM-CITY-CODE        PIC X(04).
+001300     05  CM-CITY-NAME        PIC X(12).
+001310*
+001320 FD  CITY-READINGS-FILE
+001330     LABEL RECORDS ARE STANDARD.
+001340 01  CR-RECORD.
+001350     05  CR-CITY-CODE        PIC X(04).
+001360     05  CR-UNIT-FLAG        PIC X(01).
+001370     05  CR-DAY-COUNT        PIC 9(02).
+001380     05  CR-DAILY-HIGH OCCURS 1 TO 31 TIMES
+001390             DEPENDING ON CR-DAY-COUNT
+001400             PIC S9(2)V9 SIGN LEADING SEPARATE.
+001450*
+001460 FD  CITY-REPORT-FILE
+001470     LABEL RECORDS ARE STANDARD.
+001480 01  RP-RECORD.
+001490     05  RP-RUN-DATE         PIC X(08).
+001500     05  RP-CITY-NAME        PIC X(12).
+001510     05  RP-UNIT-FLAG        PIC X(01).
+001520     05  RP-DAY-COUNT        PIC 9(02).
+001530     05  RP-DAILY-HIGH OCCURS 1 TO 31 TIMES
+001540             DEPENDING ON RP-DAY-COUNT
+001550             PIC S9(2)V9 SIGN LEADING SEPARATE.
+001560     05  RP-SUM-OF-ALL       PIC S9(4)V9
+001570         SIGN LEADING SEPARATE.
+001580     05  RP-AVERAGE-TEMP-F   PIC S9(3)V9
+001590         SIGN LEADING SEPARATE.
+001600     05  RP-AVERAGE-TEMP-C   PIC S9(2)V9
+001610         SIGN LEADING SEPARATE.
+001620     05  RP-MONTH-HIGH-F     PIC S9(3)V9
+001630         SIGN LEADING SEPARATE.
+001640     05  RP-MONTH-HIGH-C     PIC S9(2)V9
+001650         SIGN LEADING SEPARATE.
+001660     05  RP-MONTH-LOW-F      PIC S9(3)V9
+001670         SIGN LEADING SEPARATE.
+001680     05  RP-MONTH-LOW-C      PIC S9(2)V9
+001690         SIGN LEADING SEPARATE.
+001700*
+001710 FD  CITY-HISTORY-FILE
+001720     LABEL RECORDS ARE STANDARD.
+001730     COPY HISTREC.
+001740*
+001750 FD  CITY-ERROR-FILE
+001760     LABEL RECORDS ARE STANDARD.
+001770 01  ERR-RECORD.
+001780     05  ERR-RUN-DATE        PIC X(08).
+001790     05  ERR-CITY-CODE       PIC X(04).
+001800     05  ERR-DAY-NO          PIC 9(02).
+001810     05  ERR-RAW-VALUE       PIC X(04).
+001820     05  ERR-REASON          PIC X(22).
+001830*
+001840 FD  CITY-CHECKPOINT-FILE
+001850     LABEL RECORDS ARE STANDARD.
+001860 01  CKPT-RECORD.
+001870     05  CKPT-RUN-DATE       PIC X(08).
+001880     05  CKPT-CITY-CODE      PIC X(04).
+001890     05  CKPT-CITY-NAME      PIC X(12).
+001900     05  CKPT-UNIT-FLAG      PIC X(01).
+001910     05  CKPT-AVERAGE-TEMP   PIC S9(2)V9
+001920         SIGN LEADING SEPARATE.
+001930     05  CKPT-MONTH-HIGH     PIC S9(2)V9
+001940         SIGN LEADING SEPARATE.
+001950     05  CKPT-MONTH-LOW      PIC S9(2)V9
+001960         SIGN LEADING SEPARATE.
+001970*
+001980 FD  CITY-CKPT-WORK-FILE
+001990     LABEL RECORDS ARE STANDARD.
+002000 01  CKWK-RECORD                PIC X(37).
+002010*
+002020 WORKING-STORAGE SECTION.
+002030 01  WS-MAX-CITIES           PIC 9(02) COMP VALUE 10.
+002040 01  WS-CITY-COUNT           PIC 9(02) COMP VALUE ZERO.
+002050 01  CITY-TABLE.
+002060     05  CITY-ENTRY OCCURS 1 TO 10 TIMES
+002070             DEPENDING ON WS-CITY-COUNT
+002080             INDEXED BY CITY-IDX.
+002090         10  CT-CITY-CODE     PIC X(04).
+002100         10  CT-CITY-NAME     PIC X(12).
+002110         10  CT-UNIT-FLAG     PIC X(01) VALUE 'F'.
+002120         10  CT-AVERAGE-TEMP  PIC S9(2)V9
+002130             SIGN LEADING SEPARATE.
+002140         10  CT-MONTH-HIGH    PIC S9(2)V9
+002150             SIGN LEADING SEPARATE.
+002160         10  CT-MONTH-LOW     PIC S9(2)V9
+002170             SIGN LEADING SEPARATE.
+002180         10  CT-DONE-SWITCH   PIC X(01) VALUE 'N'.
+002190             88  CT-DONE       VALUE 'Y'.
+002200 01  WS-MAX-DAYS             PIC 9(02) COMP VALUE 31.
+002210 01  WS-DAY-COUNT            PIC 9(02) VALUE ZERO.
+002220 01  WS-VALID-DAY-COUNT      PIC 9(02) VALUE ZERO.
+002230 01  DAILY-HIGH-TABLE.
+002240     05  DAILY-HIGH OCCURS 1 TO 31 TIMES
+002250             DEPENDING ON WS-DAY-COUNT
+002260             INDEXED BY DAY-IDX
+002270             PIC S9(2)V9 SIGN LEADING SEPARATE.
+002280 01  sumOfAll PIC S9(4)V9
+002290         SIGN LEADING SEPARATE.
+002300 01  averageTemp PIC S9(2)V9
+002310         SIGN LEADING SEPARATE.
+002320 01  WS-MONTH-HIGH           PIC S9(2)V9
+002330         SIGN LEADING SEPARATE.
+002340 01  WS-MONTH-LOW            PIC S9(2)V9
+002350         SIGN LEADING SEPARATE.
+002360*    SEPARATE PLAUSIBILITY BOUNDS PER UNIT - A NORMAL FAHRENHEIT
+002370*    SUMMER HIGH IS WELL ABOVE 60 BUT A NORMAL CELSIUS HIGH NEVER
+002380*    IS, SO ONE PAIR OF BOUNDS APPLIED REGARDLESS OF CR-UNIT-FLAG
+002390*    WAS REJECTING ORDINARY FAHRENHEIT READINGS.  THE FAHRENHEIT
+002400*    UPPER BOUND IS CAPPED AT THE RAW READING FIELD'S OWN LIMIT
+002410*    OF 99.9, SINCE NOTHING HOTTER CAN EVER BE STORED IN IT.
+002420 01  WS-MIN-PLAUSIBLE-C      PIC S9(2)V9
+002430         SIGN LEADING SEPARATE VALUE -60.0.
+002440 01  WS-MAX-PLAUSIBLE-C      PIC S9(2)V9
+002450         SIGN LEADING SEPARATE VALUE 60.0.
+002460 01  WS-MIN-PLAUSIBLE-F      PIC S9(2)V9
+002470         SIGN LEADING SEPARATE VALUE -60.0.
+002480 01  WS-MAX-PLAUSIBLE-F      PIC S9(2)V9
+002490         SIGN LEADING SEPARATE VALUE 99.9.
+002500 01  WS-MIN-PLAUSIBLE        PIC S9(2)V9
+002510         SIGN LEADING SEPARATE.
+002520 01  WS-MAX-PLAUSIBLE        PIC S9(2)V9
+002530         SIGN LEADING SEPARATE.
+002540 01  WS-CONV-UNIT-IN         PIC X(01).
+002550 01  WS-CONV-TEMP-IN         PIC S9(2)V9
+002560         SIGN LEADING SEPARATE.
+002570 01  WS-CONV-TEMP-F          PIC S9(3)V9
+002580         SIGN LEADING SEPARATE.
+002590 01  WS-CONV-TEMP-C          PIC S9(2)V9
+002600         SIGN LEADING SEPARATE.
+002610 01  WS-MASTER-EOF-SWITCH    PIC X(01) VALUE 'N'.
+002620     88  WS-MASTER-EOF        VALUE 'Y'.
+002630 01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+002640     88  WS-EOF               VALUE 'Y'.
+002650 01  WS-CKPT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+002660     88  WS-CKPT-EOF          VALUE 'Y'.
+002670 01  WS-CKWK-EOF-SWITCH      PIC X(01) VALUE 'N'.
+002680     88  WS-CKWK-EOF          VALUE 'Y'.
+002690 01  WS-RUN-DATE             PIC X(08).
+002700 01  WS-HIST-STATUS          PIC X(02) VALUE '00'.
+002710 01  WS-CKPT-STATUS          PIC X(02) VALUE '00'.
+002720*
+002730 PROCEDURE DIVISION.
+002740*Student Name: Naz Sassine
+002750* Student Number: 040979531
+002760 0000-MAINLINE.
+002770*    TOP LEVEL FLOW OF CONTROL FOR THE WHOLE RUN.
+002780     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002790     PERFORM 2000-PROCESS-ALL-CITIES THRU 2000-EXIT
+002800     PERFORM 3000-TERMINATE THRU 3000-EXIT
+002810     GO TO 0000-EXIT.
+002820 0000-EXIT.
+002830     EXIT.
+002840*
+002850 1000-INITIALIZE.
+002860*    OPENS ALL DATASETS, STAMPS THE RUN DATE, AND LOADS THE
+002870*    CITY TABLE FROM THE CITY MASTER FILE.
+002880     OPEN INPUT CITY-MASTER-FILE
+002890     OPEN INPUT CITY-READINGS-FILE
+002900     OPEN OUTPUT CITY-REPORT-FILE
+002910     OPEN OUTPUT CITY-ERROR-FILE
+002920     OPEN I-O CITY-HISTORY-FILE
+002930     IF WS-HIST-STATUS NOT = '00'
+002940         OPEN OUTPUT CITY-HISTORY-FILE
+002950     END-IF
+002960     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+002970     PERFORM 1100-LOAD-CITY-TABLE THRU 1100-EXIT
+002980         UNTIL WS-MASTER-EOF
+002990     CLOSE CITY-MASTER-FILE
+003000     PERFORM 1200-LOAD-CHECKPOINTS THRU 1200-EXIT.
+003010 1000-EXIT.
+003020     EXIT.
+003030*
+003040 1100-LOAD-CITY-TABLE.
+003050*    READS ONE CITY MASTER RECORD AND ADDS IT TO CITY-TABLE.
+003060     READ CITY-MASTER-FILE INTO CM-RECORD
+003070         AT END
+003080             MOVE 'Y' TO WS-MASTER-EOF-SWITCH
+003090             GO TO 1100-EXIT
+003100     END-READ
+003110     IF WS-CITY-COUNT >= WS-MAX-CITIES
+003120         DISPLAY 'CITY MASTER FILE HAS MORE CITIES THAN '
+003130         DISPLAY 'THE CITY TABLE CAN HOLD - ENTRY IGNORED'
+003140         GO TO 1100-EXIT
+003150     END-IF
+003160     ADD 1 TO WS-CITY-COUNT
+003170     SET CITY-IDX TO WS-CITY-COUNT
+003180     MOVE CM-CITY-CODE TO CT-CITY-CODE (CITY-IDX)
+003190     MOVE CM-CITY-NAME TO CT-CITY-NAME (CITY-IDX).
+003200 1100-EXIT.
+003210     EXIT.
+003220*
+003230 1200-LOAD-CHECKPOINTS.
+003240*    IF A PRIOR, INTERRUPTED RUN LEFT CHECKPOINTS FOR TODAY'S
+003250*    RUN DATE ON FILE, MARKS THOSE CITIES DONE SO PROCESS-ALL-
+003260*    CITIES SKIPS STRAIGHT TO THE NEXT UNENTERED CITY.  ANY
+003270*    CHECKPOINT FOR AN EARLIER RUN DATE IS PRUNED RATHER THAN
+003280*    KEPT - IT IS ALREADY PERMANENT ON CITY-HISTORY-FILE, AND
+003290*    KEEPING IT AROUND WOULD ONLY MAKE THIS FILE, AND THE SCAN
+003300*    OF IT EVERY RUN, GROW FOREVER.  THE FILE IS THEN REOPENED
+003310*    FOR EXTEND SO THIS RUN'S OWN CHECKPOINTS ARE APPENDED
+003320*    BEHIND THE SURVIVORS.
+003330     OPEN INPUT CITY-CHECKPOINT-FILE
+003340     IF WS-CKPT-STATUS = '00'
+003350         OPEN OUTPUT CITY-CKPT-WORK-FILE
+003360         PERFORM 1210-READ-ONE-CHECKPOINT THRU 1210-EXIT
+003370             UNTIL WS-CKPT-EOF
+003380         CLOSE CITY-CHECKPOINT-FILE
+003390         CLOSE CITY-CKPT-WORK-FILE
+003400         OPEN OUTPUT CITY-CHECKPOINT-FILE
+003410         OPEN INPUT CITY-CKPT-WORK-FILE
+003420         PERFORM 1230-COPY-ONE-WORK-RECORD THRU 1230-EXIT
+003430             UNTIL WS-CKWK-EOF
+003440         CLOSE CITY-CKPT-WORK-FILE
+003450         CLOSE CITY-CHECKPOINT-FILE
+003460         OPEN EXTEND CITY-CHECKPOINT-FILE
+003470     ELSE
+003480         OPEN OUTPUT CITY-CHECKPOINT-FILE
+003490     END-IF.
+003500 1200-EXIT.
+003510     EXIT.
+003520*
+003530 1210-READ-ONE-CHECKPOINT.
+003540*    READS ONE CHECKPOINT RECORD.  ONE FOR TODAY'S RUN DATE
+003550*    MARKS ITS CITY ALREADY DONE AND IS KEPT (COPIED TO THE
+003560*    WORK FILE); ONE FOR AN EARLIER RUN DATE IS LEFT OUT OF
+003570*    THE WORK FILE, WHICH PRUNES IT FROM THE CHECKPOINT FILE.
+003580     READ CITY-CHECKPOINT-FILE INTO CKPT-RECORD
+003590         AT END
+003600             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+003610             GO TO 1210-EXIT
+003620     END-READ
+003630     IF CKPT-RUN-DATE NOT = WS-RUN-DATE
+003640         GO TO 1210-EXIT
+003650     END-IF
+003660     PERFORM 1220-MARK-CITY-DONE THRU 1220-EXIT
+003670         VARYING CITY-IDX FROM 1 BY 1
+003680         UNTIL CITY-IDX > WS-CITY-COUNT
+003690     MOVE CKPT-RECORD TO CKWK-RECORD
+003700     WRITE CKWK-RECORD.
+003710 1210-EXIT.
+003720     EXIT.
+003730*
+003740 1220-MARK-CITY-DONE.
+003750*    MARKS ONE CITY-TABLE ENTRY DONE IF ITS CITY CODE MATCHES
+003760*    THE CHECKPOINT RECORD JUST READ, AND RESTORES THE FIGURES
+003770*    THE EARLIER, INTERRUPTED RUN ALREADY COMPUTED FOR IT SO
+003780*    THE END-OF-RUN SUMMARY SHOWS THE REAL VALUES, NOT ZEROS.
+003790     IF CKPT-CITY-CODE = CT-CITY-CODE (CITY-IDX)
+003800         MOVE 'Y' TO CT-DONE-SWITCH (CITY-IDX)
+003810         MOVE CKPT-UNIT-FLAG    TO CT-UNIT-FLAG (CITY-IDX)
+003820         MOVE CKPT-AVERAGE-TEMP
+003830             TO CT-AVERAGE-TEMP (CITY-IDX)
+003840         MOVE CKPT-MONTH-HIGH   TO CT-MONTH-HIGH (CITY-IDX)
+003850         MOVE CKPT-MONTH-LOW    TO CT-MONTH-LOW (CITY-IDX)
+003860     END-IF.
+003870 1220-EXIT.
+003880     EXIT.
+003890*
+003900 1230-COPY-ONE-WORK-RECORD.
+003910*    COPIES ONE RETAINED CHECKPOINT RECORD FROM THE WORK FILE
+003920*    BACK ONTO THE NOW-EMPTY CITY-CHECKPOINT-FILE.
+003930     READ CITY-CKPT-WORK-FILE INTO CKWK-RECORD
+003940         AT END
+003950             MOVE 'Y' TO WS-CKWK-EOF-SWITCH
+003960             GO TO 1230-EXIT
+003970     END-READ
+003980     MOVE CKWK-RECORD TO CKPT-RECORD
+003990     WRITE CKPT-RECORD.
+004000 1230-EXIT.
+004010     EXIT.
+004020*
+004030 2000-PROCESS-ALL-CITIES.
+004040*    DRIVES ADDING-TEMPERATURES ONCE FOR EVERY CITY IN THE
+004050*    CITY TABLE - ADDING A CITY IS A DATA CHANGE, NOT A NEW
+004060*    PARAGRAPH.
+004070     PERFORM 2100-PROCESS-ONE-CITY THRU 2100-EXIT
+004080         VARYING CITY-IDX FROM 1 BY 1
+004090         UNTIL CITY-IDX > WS-CITY-COUNT.
+004100 2000-EXIT.
+004110     EXIT.
+004120*
+004130 2100-PROCESS-ONE-CITY.
+004140*    PROMPTS FOR, READS AND AVERAGES ONE CITY'S MONTH OF DAILY
+004150*    HIGHS, THEN WRITES THE DATED REPORT RECORD FOR THAT CITY.
+004160*    A CITY ALREADY CHECKPOINTED BY AN EARLIER, INTERRUPTED RUN
+004170*    FOR TODAY'S DATE IS SKIPPED RATHER THAN REDONE.
+004180     IF CT-DONE (CITY-IDX)
+004190         DISPLAY 'ALREADY CHECKPOINTED - SKIPPING: '
+004200             CT-CITY-NAME (CITY-IDX)
+004210         PERFORM 2150-SKIP-CHECKPOINTED-CITY THRU 2150-EXIT
+004220         GO TO 2100-EXIT
+004230     END-IF
+004240     IF WS-EOF
+004250         DISPLAY 'NO READINGS LEFT FOR: '
+004260             CT-CITY-NAME (CITY-IDX)
+004270         DISPLAY '- REPORT/HISTORY/CHECKPOINT NOT WRITTEN'
+004280         GO TO 2100-EXIT
+004290     END-IF
+004300     DISPLAY 'PROCESSING TEMPERATURES FOR: '
+004310         CT-CITY-NAME (CITY-IDX)
+004320     PERFORM 2200-ADDING-TEMPERATURES THRU 2200-EXIT
+004330     IF WS-EOF
+004340         GO TO 2100-EXIT
+004350     END-IF
+004360     MOVE averageTemp  TO CT-AVERAGE-TEMP (CITY-IDX)
+004370     MOVE WS-MONTH-HIGH TO CT-MONTH-HIGH (CITY-IDX)
+004380     MOVE WS-MONTH-LOW  TO CT-MONTH-LOW (CITY-IDX)
+004390     PERFORM 2300-WRITE-REPORT-RECORD THRU 2300-EXIT
+004400     PERFORM 2400-WRITE-HISTORY-RECORD THRU 2400-EXIT
+004410     PERFORM 2500-WRITE-CHECKPOINT-RECORD THRU 2500-EXIT.
+004420 2100-EXIT.
+004430     EXIT.
+004440*
+004450 2150-SKIP-CHECKPOINTED-CITY.
+004460*    STILL HAS TO CONSUME THIS CITY'S READINGS RECORD SO THE
+004470*    SEQUENTIAL CITY-READINGS-FILE STAYS IN STEP WITH THE NEXT
+004480*    CITY IN THE TABLE, EVEN THOUGH THE RESULT IS NOT RECOMPUTED
+004490*    OR REWRITTEN.
+004500     READ CITY-READINGS-FILE INTO CR-RECORD
+004510         AT END
+004520             MOVE 'Y' TO WS-EOF-SWITCH
+004530             DISPLAY 'UNEXPECTED END OF CITY READINGS FILE'
+004540             GO TO 2150-EXIT
+004550     END-READ
+004560     PERFORM 2160-VERIFY-READING-CITY THRU 2160-EXIT.
+004570 2150-EXIT.
+004580     EXIT.
+004590*
+004600 2160-VERIFY-READING-CITY.
+004610*    CITY-READINGS-FILE AND CITY-TABLE MUST BE IN THE SAME CITY
+004620*    ORDER - EACH READ HERE LINES UP WITH THE CITY-TABLE ENTRY
+004630*    CITY-IDX IS CURRENTLY PROCESSING.  IF THE TWO HAVE DRIFTED
+004640*    OUT OF STEP (FOR EXAMPLE CITYMSTR GAINED A CITY THAT CITYRD
+004650*    HAS NOT CAUGHT UP WITH YET) EVERY READING FROM HERE ON WOULD
+004660*    SILENTLY BE CREDITED TO THE WRONG CITY, SO THE RUN IS HALTED
+004670*    INSTEAD.
+004680     IF CR-CITY-CODE NOT = CT-CITY-CODE (CITY-IDX)
+004690         MOVE WS-RUN-DATE  TO ERR-RUN-DATE
+004700         MOVE CR-CITY-CODE TO ERR-CITY-CODE
+004710         MOVE ZERO         TO ERR-DAY-NO
+004720         MOVE CR-CITY-CODE TO ERR-RAW-VALUE
+004730         MOVE 'CITY CODE MISMATCH' TO ERR-REASON
+004740         WRITE ERR-RECORD
+004750         DISPLAY 'CITYRD OUT OF SEQUENCE - FOUND '
+004760             CR-CITY-CODE ' EXPECTED '
+004770             CT-CITY-CODE (CITY-IDX)
+004780         DISPLAY 'RUN HALTED TO AVOID MISATTRIBUTION'
+004790         MOVE 16 TO RETURN-CODE
+004800         STOP RUN
+004810     END-IF.
+004820 2160-EXIT.
+004830     EXIT.
+004840*
+004850 2200-ADDING-TEMPERATURES.
+004860*    READS ONE CITY'S MONTH OF DAILY READINGS AND CALCULATES
+004870*    THE MONTHLY AVERAGE, HIGH AND LOW TEMPERATURE.  EACH DAY
+004880*    IS RANGE AND NUMERIC CHECKED BY ACCUMULATE-ONE-DAY BEFORE
+004890*    IT IS ALLOWED INTO THE SUM, SO A BAD READING CANNOT SKEW
+004900*    THE AVERAGE.
+004910     READ CITY-READINGS-FILE INTO CR-RECORD
+004920         AT END
+004930             MOVE 'Y' TO WS-EOF-SWITCH
+004940             DISPLAY 'UNEXPECTED END OF CITY READINGS FILE'
+004950             GO TO 2200-EXIT
+004960     END-READ
+004970     PERFORM 2160-VERIFY-READING-CITY THRU 2160-EXIT
+004980     IF CR-UNIT-FLAG NOT = 'C' AND CR-UNIT-FLAG NOT = 'F'
+004990         MOVE 'F' TO CR-UNIT-FLAG
+005000     END-IF
+005010     MOVE CR-UNIT-FLAG TO CT-UNIT-FLAG (CITY-IDX)
+005020     IF CR-DAY-COUNT < 1 OR CR-DAY-COUNT > WS-MAX-DAYS
+005030         MOVE WS-RUN-DATE  TO ERR-RUN-DATE
+005040         MOVE CR-CITY-CODE TO ERR-CITY-CODE
+005050         MOVE ZERO         TO ERR-DAY-NO
+005060         MOVE CR-DAY-COUNT TO ERR-RAW-VALUE
+005070         MOVE 'DAY COUNT OUT OF RANGE' TO ERR-REASON
+005080         WRITE ERR-RECORD
+005090         DISPLAY 'REJECTED DAY COUNT FOR ' CR-CITY-CODE
+005100             ': ' ERR-REASON
+005110         MOVE 1    TO WS-DAY-COUNT
+005120         MOVE ZERO TO DAILY-HIGH (1)
+005130         MOVE ZERO TO sumOfAll
+005140         MOVE ZERO TO WS-VALID-DAY-COUNT
+005150         MOVE ZERO TO averageTemp
+005160         MOVE ZERO TO WS-MONTH-HIGH
+005170         MOVE ZERO TO WS-MONTH-LOW
+005180         GO TO 2200-EXIT
+005190     END-IF
+005200     MOVE CR-DAY-COUNT TO WS-DAY-COUNT
+005210     MOVE ZERO TO sumOfAll
+005220     MOVE ZERO TO WS-VALID-DAY-COUNT
+005230     PERFORM 2210-ACCUMULATE-ONE-DAY THRU 2210-EXIT
+005240         VARYING DAY-IDX FROM 1 BY 1
+005250         UNTIL DAY-IDX > WS-DAY-COUNT
+005260     IF WS-VALID-DAY-COUNT = ZERO
+005270         DISPLAY 'NO USABLE READINGS FOR ' CR-CITY-CODE
+005280         DISPLAY '- AVERAGE, HIGH AND LOW SET TO ZERO'
+005290         MOVE ZERO TO averageTemp
+005300         MOVE ZERO TO WS-MONTH-HIGH
+005310         MOVE ZERO TO WS-MONTH-LOW
+005320     ELSE
+005330         COMPUTE averageTemp ROUNDED =
+005340             sumOfAll / WS-VALID-DAY-COUNT
+005350     END-IF.
+005360 2200-EXIT.
+005370     EXIT.
+005380*
+005390 2210-ACCUMULATE-ONE-DAY.
+005400*    VALIDATES ONE DAY'S READING AND, IF IT IS USABLE, FOLDS
+005410*    IT INTO THE MONTHLY SUM, HIGH AND LOW.  A READING THAT
+005420*    IS NOT NUMERIC OR FALLS OUTSIDE THE PLAUSIBLE RANGE IS
+005430*    LOGGED TO CITY-ERROR-FILE AND LEFT OUT OF THE SUM.
+005440     IF CR-DAILY-HIGH (DAY-IDX) NOT NUMERIC
+005450         MOVE ZERO TO DAILY-HIGH (DAY-IDX)
+005460         MOVE 'NON-NUMERIC ENTRY' TO ERR-REASON
+005470         PERFORM 2220-LOG-BAD-READING THRU 2220-EXIT
+005480         GO TO 2210-EXIT
+005490     END-IF
+005500     MOVE CR-DAILY-HIGH (DAY-IDX) TO DAILY-HIGH (DAY-IDX)
+005510     IF CR-UNIT-FLAG = 'C'
+005520         MOVE WS-MIN-PLAUSIBLE-C TO WS-MIN-PLAUSIBLE
+005530         MOVE WS-MAX-PLAUSIBLE-C TO WS-MAX-PLAUSIBLE
+005540     ELSE
+005550         MOVE WS-MIN-PLAUSIBLE-F TO WS-MIN-PLAUSIBLE
+005560         MOVE WS-MAX-PLAUSIBLE-F TO WS-MAX-PLAUSIBLE
+005570     END-IF
+005580     IF DAILY-HIGH (DAY-IDX) < WS-MIN-PLAUSIBLE
+005590             OR DAILY-HIGH (DAY-IDX) > WS-MAX-PLAUSIBLE
+005600         MOVE ZERO TO DAILY-HIGH (DAY-IDX)
+005610         MOVE 'OUT OF RANGE ENTRY' TO ERR-REASON
+005620         PERFORM 2220-LOG-BAD-READING THRU 2220-EXIT
+005630         GO TO 2210-EXIT
+005640     END-IF
+005650     ADD 1 TO WS-VALID-DAY-COUNT
+005660     ADD DAILY-HIGH (DAY-IDX) TO sumOfAll
+005670     IF WS-VALID-DAY-COUNT = 1
+005680         MOVE DAILY-HIGH (DAY-IDX) TO WS-MONTH-HIGH
+005690         MOVE DAILY-HIGH (DAY-IDX) TO WS-MONTH-LOW
+005700     ELSE
+005710         IF DAILY-HIGH (DAY-IDX) > WS-MONTH-HIGH
+005720             MOVE DAILY-HIGH (DAY-IDX) TO WS-MONTH-HIGH
+005730         END-IF
+005740         IF DAILY-HIGH (DAY-IDX) < WS-MONTH-LOW
+005750             MOVE DAILY-HIGH (DAY-IDX) TO WS-MONTH-LOW
+005760         END-IF
+005770     END-IF.
+005780 2210-EXIT.
+005790     EXIT.
+005800*
+005810 2220-LOG-BAD-READING.
+005820*    WRITES ONE REJECTED READING TO CITY-ERROR-FILE SO THE
+005830*    OPERATOR CAN FOLLOW UP ON THE SOURCE DATASET.
+005840     MOVE WS-RUN-DATE   TO ERR-RUN-DATE
+005850     MOVE CR-CITY-CODE  TO ERR-CITY-CODE
+005860     MOVE DAY-IDX       TO ERR-DAY-NO
+005870     MOVE CR-DAILY-HIGH (DAY-IDX) (1:4) TO ERR-RAW-VALUE
+005880     WRITE ERR-RECORD
+005890     DISPLAY 'REJECTED READING FOR ' CR-CITY-CODE
+005900         ' DAY ' ERR-DAY-NO ': ' ERR-REASON.
+005910 2220-EXIT.
+005920     EXIT.
+005930*
+005940 2300-WRITE-REPORT-RECORD.
+005950*    BUILDS AND WRITES ONE DATED REPORT RECORD FOR THE CITY
+005960*    JUST PROCESSED BY ADDING-TEMPERATURES.
+005970     MOVE WS-RUN-DATE             TO RP-RUN-DATE
+005980     MOVE CT-CITY-NAME (CITY-IDX) TO RP-CITY-NAME
+005990     MOVE CT-UNIT-FLAG (CITY-IDX) TO RP-UNIT-FLAG
+006000     MOVE WS-DAY-COUNT            TO RP-DAY-COUNT
+006010     PERFORM 2310-COPY-ONE-DAY THRU 2310-EXIT
+006020         VARYING DAY-IDX FROM 1 BY 1
+006030         UNTIL DAY-IDX > WS-DAY-COUNT
+006040     MOVE sumOfAll                TO RP-SUM-OF-ALL
+006050     MOVE RP-UNIT-FLAG            TO WS-CONV-UNIT-IN
+006060     MOVE averageTemp             TO WS-CONV-TEMP-IN
+006070     PERFORM 2600-CONVERT-TO-BOTH-UNITS THRU 2600-EXIT
+006080     MOVE WS-CONV-TEMP-F          TO RP-AVERAGE-TEMP-F
+006090     MOVE WS-CONV-TEMP-C          TO RP-AVERAGE-TEMP-C
+006100     MOVE WS-MONTH-HIGH           TO WS-CONV-TEMP-IN
+006110     PERFORM 2600-CONVERT-TO-BOTH-UNITS THRU 2600-EXIT
+006120     MOVE WS-CONV-TEMP-F          TO RP-MONTH-HIGH-F
+006130     MOVE WS-CONV-TEMP-C          TO RP-MONTH-HIGH-C
+006140     MOVE WS-MONTH-LOW            TO WS-CONV-TEMP-IN
+006150     PERFORM 2600-CONVERT-TO-BOTH-UNITS THRU 2600-EXIT
+006160     MOVE WS-CONV-TEMP-F          TO RP-MONTH-LOW-F
+006170     MOVE WS-CONV-TEMP-C          TO RP-MONTH-LOW-C
+006180     WRITE RP-RECORD.
+006190 2300-EXIT.
+006200     EXIT.
+006210*
+006220 2310-COPY-ONE-DAY.
+006230*    COPIES ONE DAY'S HIGH FROM WORKING STORAGE ONTO THE
+006240*    OUTGOING REPORT RECORD.
+006250     MOVE DAILY-HIGH (DAY-IDX) TO RP-DAILY-HIGH (DAY-IDX).
+006260 2310-EXIT.
+006270     EXIT.
+006280*
+006290 2400-WRITE-HISTORY-RECORD.
+006300*    APPENDS THIS RUN'S AVERAGE/HIGH/LOW FOR THE CURRENT CITY
+006310*    TO THE HISTORY FILE, KEYED BY CITY CODE AND RUN DATE, SO
+006320*    TRENDS CAN BE PULLED UP ACROSS RUNS.
+006330     MOVE CT-CITY-CODE (CITY-IDX) TO HIST-CITY-CODE
+006340     MOVE WS-RUN-DATE             TO HIST-RUN-DATE
+006350     MOVE CT-CITY-NAME (CITY-IDX) TO HIST-CITY-NAME
+006360     MOVE RP-UNIT-FLAG            TO HIST-UNIT-FLAG
+006370     MOVE RP-AVERAGE-TEMP-F       TO HIST-AVERAGE-TEMP-F
+006380     MOVE RP-AVERAGE-TEMP-C       TO HIST-AVERAGE-TEMP-C
+006390     MOVE RP-MONTH-HIGH-F         TO HIST-MONTH-HIGH-F
+006400     MOVE RP-MONTH-HIGH-C         TO HIST-MONTH-HIGH-C
+006410     MOVE RP-MONTH-LOW-F          TO HIST-MONTH-LOW-F
+006420     MOVE RP-MONTH-LOW-C          TO HIST-MONTH-LOW-C
+006430     WRITE HIST-RECORD
+006440         INVALID KEY
+006450             DISPLAY 'HISTORY RECORD ALREADY ON FILE FOR '
+006460                 HIST-CITY-CODE ' ' HIST-RUN-DATE
+006470     END-WRITE.
+006480 2400-EXIT.
+006490     EXIT.
+006500*
+006510 2500-WRITE-CHECKPOINT-RECORD.
+006520*    RECORDS THIS CITY AS DONE FOR TODAY'S RUN DATE SO A RESTART
+006530*    AFTER AN INTERRUPTION PICKS UP AT THE NEXT CITY.
+006540     MOVE WS-RUN-DATE                TO CKPT-RUN-DATE
+006550     MOVE CT-CITY-CODE (CITY-IDX)     TO CKPT-CITY-CODE
+006560     MOVE CT-CITY-NAME (CITY-IDX)     TO CKPT-CITY-NAME
+006570     MOVE CT-UNIT-FLAG (CITY-IDX)     TO CKPT-UNIT-FLAG
+006580     MOVE CT-AVERAGE-TEMP (CITY-IDX)  TO CKPT-AVERAGE-TEMP
+006590     MOVE CT-MONTH-HIGH (CITY-IDX)    TO CKPT-MONTH-HIGH
+006600     MOVE CT-MONTH-LOW (CITY-IDX)     TO CKPT-MONTH-LOW
+006610     WRITE CKPT-RECORD
+006620     SET CT-DONE (CITY-IDX) TO TRUE.
+006630 2500-EXIT.
+006640     EXIT.
+006650*
+006660 2600-CONVERT-TO-BOTH-UNITS.
+006670*    CONVERTS WS-CONV-TEMP-IN, GIVEN IN THE UNIT NAMED BY
+006680*    WS-CONV-UNIT-IN ('C' OR 'F'), INTO BOTH WS-CONV-TEMP-F AND
+006690*    WS-CONV-TEMP-C SO A FIGURE CAN BE REPORTED IN EITHER UNIT
+006700*    REGARDLESS OF HOW IT WAS ENTERED.
+006710     IF WS-CONV-UNIT-IN = 'C'
+006720         MOVE WS-CONV-TEMP-IN TO WS-CONV-TEMP-C
+006730         COMPUTE WS-CONV-TEMP-F ROUNDED =
+006740             (WS-CONV-TEMP-IN * 9 / 5) + 32
+006750     ELSE
+006760         MOVE WS-CONV-TEMP-IN TO WS-CONV-TEMP-F
+006770         COMPUTE WS-CONV-TEMP-C ROUNDED =
+006780             (WS-CONV-TEMP-IN - 32) * 5 / 9
+006790     END-IF.
+006800 2600-EXIT.
+006810     EXIT.
+006820*
+006830 3000-TERMINATE.
+006840*    DISPLAYS THE RUN'S AVERAGES AND CLOSES THE REMAINING
+006850*    DATASETS.
+006860     PERFORM 3100-DISPLAY-ALL-AVERAGES THRU 3100-EXIT
+006870     CLOSE CITY-READINGS-FILE
+006880     CLOSE CITY-REPORT-FILE
+006890     CLOSE CITY-HISTORY-FILE
+006900     CLOSE CITY-ERROR-FILE
+006910     CLOSE CITY-CHECKPOINT-FILE
+006915     STOP RUN.
+006920 3000-EXIT.
+006930     EXIT.
+006940*
+006950 3100-DISPLAY-ALL-AVERAGES.
+006960*    DISPLAYS ALL TEMPERATURE AVERAGES FOR ALL CITIES IN
+006970*    THE CITY TABLE.
+006980     DISPLAY SPACE UPON CRT
+006990     DISPLAY
+007000     'HERE ARE ALL THE TEMPERATURE AVERAGES FOR ALL CITIES'
+007010     PERFORM 3110-DISPLAY-ONE-AVERAGE THRU 3110-EXIT
+007020         VARYING CITY-IDX FROM 1 BY 1
+007030         UNTIL CITY-IDX > WS-CITY-COUNT.
+007040 3100-EXIT.
+007050     EXIT.
+007060*
+007070 3110-DISPLAY-ONE-AVERAGE.
+007080*    DISPLAYS THE MONTHLY AVERAGE, HIGH AND LOW FOR A SINGLE
+007090*    CITY-TABLE ENTRY IN BOTH FAHRENHEIT AND CELSIUS.
+007100     MOVE CT-UNIT-FLAG (CITY-IDX)    TO WS-CONV-UNIT-IN
+007110     MOVE CT-AVERAGE-TEMP (CITY-IDX) TO WS-CONV-TEMP-IN
+007120     PERFORM 2600-CONVERT-TO-BOTH-UNITS THRU 2600-EXIT
+007130     DISPLAY CT-CITY-NAME (CITY-IDX) ' AVG: '
+007140         WS-CONV-TEMP-F 'F / ' WS-CONV-TEMP-C 'C'
+007150     MOVE CT-MONTH-HIGH (CITY-IDX)   TO WS-CONV-TEMP-IN
+007160     PERFORM 2600-CONVERT-TO-BOTH-UNITS THRU 2600-EXIT
+007170     DISPLAY CT-CITY-NAME (CITY-IDX) ' HIGH: '
+007180         WS-CONV-TEMP-F 'F / ' WS-CONV-TEMP-C 'C'
+007190     MOVE CT-MONTH-LOW (CITY-IDX)    TO WS-CONV-TEMP-IN
+007200     PERFORM 2600-CONVERT-TO-BOTH-UNITS THRU 2600-EXIT
+007210     DISPLAY CT-CITY-NAME (CITY-IDX) ' LOW: '
+007220         WS-CONV-TEMP-F 'F / ' WS-CONV-TEMP-C 'C'.
+007230 3110-EXIT.
+007240     EXIT.
+007250 END PROGRAM CITYTEMP.
