@@ -0,0 +1,344 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CITYREPT.
+000120 AUTHOR. NAZ SASSINE.
+000130 INSTALLATION. DESKTOP.
+000140 DATE-WRITTEN. 2024-03-04.
+000150 DATE-COMPILED. 2024-03-04.
+000160 SECURITY. NONE.
+000170*
+000180*    MODIFICATION HISTORY
+000190*    --------------------
+000200*    2024-03-04  NS  FIRST VERSION.  READS THE CITYHIST DATASET
+000210*                     BUILT BY CITYTEMP AND PRINTS A PAGINATED,
+000220*                     HOTTEST-TO-COLDEST RANKED SUMMARY OF THE
+000230*                     CURRENT RUN DATE'S CITY AVERAGES.
+000240*    2025-02-10  NS  CITYHIST NOW CARRIES BOTH FAHRENHEIT AND
+000250*                     CELSIUS FOR THE AVERAGE, HIGH AND LOW.
+000260*                     RANK-TABLE AND THE DETAIL LINE CARRY BOTH
+000270*                     UNITS; RANKING STILL GOES BY FAHRENHEIT.
+000280*    2025-03-18  NS  NOW CHECKS WS-HIST-STATUS AFTER OPENING
+000290*                     CITYHIST INSTEAD OF DECLARING THE FILE
+000300*                     STATUS AND NEVER LOOKING AT IT - A MISSING
+000310*                     CITYHIST NOW PRODUCES AN EMPTY RANKED
+000320*                     SUMMARY INSTEAD OF READING A FILE THAT
+000330*                     NEVER SUCCESSFULLY OPENED.
+000340*    2025-04-02  NS  WIDENED THE FAHRENHEIT AVERAGE/HIGH/LOW
+000350*                     FIELDS IN RANK-TABLE, WS-SWAP-ENTRY AND THE
+000360*                     DETAIL LINE TO THREE INTEGER DIGITS - A
+000370*                     CELSIUS READING NEAR THE TOP OF ITS
+000380*                     PLAUSIBLE RANGE CONVERTS TO A FAHRENHEIT
+000390*                     FIGURE TOO WIDE FOR TWO DIGITS.  ALSO ADDED
+000400*                     ADVANCING CLAUSES TO EVERY PRINT-LINE WRITE
+000410*                     SO CITYRANK GETS PROPER CARRIAGE CONTROL
+000420*                     UNDER ITS FBA RECORD FORMAT INSTEAD OF
+000430*                     RELYING ON DEFAULT SINGLE SPACING.
+000440*    2025-04-09  NS  MOVED EVERY DIVISION/SECTION HEADER AND
+000441*                     PARAGRAPH NAME BACK TO COLUMN 8 - THEY HAD
+000442*                     DRIFTED TO COLUMN 14 OVER PAST CHANGES,
+000443*                     WHICH LEFT EVERYTHING AFTER THE AUTHOR
+000444*                     PARAGRAPH READING AS ONE GIANT COMMENT-
+000445*                     ENTRY WITH NO PROCEDURE DIVISION AT ALL.
+000446*
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT CITY-HISTORY-FILE ASSIGN TO CITYHIST
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS HIST-KEY
+000520         FILE STATUS IS WS-HIST-STATUS.
+000530     SELECT RANKED-REPORT-FILE ASSIGN TO CITYRANK
+000540         ORGANIZATION IS SEQUENTIAL.
+000550*
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  CITY-HISTORY-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600     COPY HISTREC.
+000610*
+000620 FD  RANKED-REPORT-FILE
+000630     LABEL RECORDS ARE STANDARD.
+000640 01  RR-PRINT-LINE               PIC X(80).
+000650*
+000660 WORKING-STORAGE SECTION.
+000670 01  WS-HIST-STATUS              PIC X(02) VALUE '00'.
+000680 01  WS-RUN-DATE                 PIC X(08).
+000690 01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+000700     88  WS-EOF                    VALUE 'Y'.
+000710 01  WS-HIST-OPEN-SWITCH          PIC X(01) VALUE 'N'.
+000720     88  WS-HIST-OPEN               VALUE 'Y'.
+000730 01  WS-MAX-CITIES                PIC 9(02) COMP VALUE 10.
+000740 01  WS-CITY-COUNT                PIC 9(02) COMP VALUE ZERO.
+000750 01  RANK-TABLE.
+000760     05  RANK-ENTRY OCCURS 1 TO 10 TIMES
+000770             DEPENDING ON WS-CITY-COUNT
+000780             INDEXED BY RANK-IDX.
+000790         10  RT-CITY-NAME          PIC X(12).
+000800         10  RT-AVERAGE-TEMP-F     PIC S9(3)V9
+000810             SIGN LEADING SEPARATE.
+000820         10  RT-AVERAGE-TEMP-C     PIC S9(2)V9
+000830             SIGN LEADING SEPARATE.
+000840         10  RT-MONTH-HIGH-F       PIC S9(3)V9
+000850             SIGN LEADING SEPARATE.
+000860         10  RT-MONTH-HIGH-C       PIC S9(2)V9
+000870             SIGN LEADING SEPARATE.
+000880         10  RT-MONTH-LOW-F        PIC S9(3)V9
+000890             SIGN LEADING SEPARATE.
+000900         10  RT-MONTH-LOW-C        PIC S9(2)V9
+000910             SIGN LEADING SEPARATE.
+000920 01  WS-SWAP-ENTRY.
+000930     05  SW-CITY-NAME             PIC X(12).
+000940     05  SW-AVERAGE-TEMP-F        PIC S9(3)V9
+000950         SIGN LEADING SEPARATE.
+000960     05  SW-AVERAGE-TEMP-C        PIC S9(2)V9
+000970         SIGN LEADING SEPARATE.
+000980     05  SW-MONTH-HIGH-F          PIC S9(3)V9
+000990         SIGN LEADING SEPARATE.
+001000     05  SW-MONTH-HIGH-C          PIC S9(2)V9
+001010         SIGN LEADING SEPARATE.
+001020     05  SW-MONTH-LOW-F           PIC S9(3)V9
+001030         SIGN LEADING SEPARATE.
+001040     05  SW-MONTH-LOW-C           PIC S9(2)V9
+001050         SIGN LEADING SEPARATE.
+001060 01  WS-OUTER-IDX                PIC 9(02) COMP.
+001070 01  WS-INNER-IDX                PIC 9(02) COMP.
+001080 01  WS-RANK-NO                  PIC 9(02) VALUE ZERO.
+001090 01  WS-PAGE-NO                  PIC 9(04) VALUE ZERO.
+001100 01  WS-LINE-COUNT                PIC 9(02) VALUE ZERO.
+001110 01  WS-LINES-PER-PAGE            PIC 9(02) COMP VALUE 5.
+001120 01  WS-TITLE-LINE.
+001130     05  FILLER PIC X(80) VALUE
+001140        'CITY TEMPERATURE RANKING - HOTTEST TO COLDEST'.
+001150 01  WS-DATE-LINE.
+001160     05  FILLER PIC X(10) VALUE 'RUN DATE: '.
+001170     05  WS-DL-RUN-DATE           PIC X(08).
+001180     05  FILLER                  PIC X(10) VALUE SPACES.
+001190     05  FILLER                  PIC X(06) VALUE 'PAGE: '.
+001200     05  WS-DL-PAGE-NO            PIC ZZZ9.
+001210     05  FILLER                  PIC X(41) VALUE SPACES.
+001220 01  WS-COLUMN-HDR-LINE.
+001230     05  FILLER                  PIC X(80) VALUE
+001240        'RANK  CITY          AVG(F/C)  HIGH(F/C)  LOW(F/C)'.
+001250 01  WS-BLANK-LINE.
+001260     05  FILLER                  PIC X(80) VALUE SPACES.
+001270 01  WS-DETAIL-LINE.
+001280     05  WS-DL2-RANK              PIC Z9.
+001290     05  FILLER                  PIC X(02) VALUE SPACES.
+001300     05  WS-DL2-CITY-NAME         PIC X(12).
+001310     05  FILLER                  PIC X(02) VALUE SPACES.
+001320     05  WS-DL2-AVERAGE-F         PIC -999.9.
+001330     05  FILLER                  PIC X(01) VALUE '/'.
+001340     05  WS-DL2-AVERAGE-C         PIC -99.9.
+001350     05  FILLER                  PIC X(02) VALUE SPACES.
+001360     05  WS-DL2-HIGH-F            PIC -999.9.
+001370     05  FILLER                  PIC X(01) VALUE '/'.
+001380     05  WS-DL2-HIGH-C            PIC -99.9.
+001390     05  FILLER                  PIC X(02) VALUE SPACES.
+001400     05  WS-DL2-LOW-F             PIC -999.9.
+001410     05  FILLER                  PIC X(01) VALUE '/'.
+001420     05  WS-DL2-LOW-C             PIC -99.9.
+001430     05  FILLER                  PIC X(22) VALUE SPACES.
+001440*
+001450 PROCEDURE DIVISION.
+001460 0000-MAINLINE.
+001470*    TOP LEVEL FLOW OF CONTROL FOR THE RANKED SUMMARY RUN.
+001480     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001490     PERFORM 2000-LOAD-HISTORY THRU 2000-EXIT
+001500     PERFORM 3000-RANK-CITIES THRU 3000-EXIT
+001510     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT
+001520     PERFORM 5000-TERMINATE THRU 5000-EXIT
+001530     GO TO 0000-EXIT.
+001540 0000-EXIT.
+001550     EXIT.
+001560*
+001570 1000-INITIALIZE.
+001580*    OPENS THE HISTORY DATASET AND THE RANKED REPORT DATASET,
+001590*    AND ESTABLISHES THE RUN DATE BEING SUMMARIZED.  IF CITYHIST
+001600*    IS NOT AVAILABLE (E.G. CITYTEMP HAS NEVER RUN), THE REPORT
+001610*    IS PRODUCED EMPTY RATHER THAN READING A FILE THAT NEVER
+001620*    SUCCESSFULLY OPENED.
+001630     OPEN INPUT CITY-HISTORY-FILE
+001640     IF WS-HIST-STATUS = '00'
+001650         SET WS-HIST-OPEN TO TRUE
+001660     ELSE
+001670         DISPLAY 'CITY HISTORY FILE NOT AVAILABLE - STATUS '
+001680             WS-HIST-STATUS
+001690         DISPLAY 'RANKED SUMMARY WILL BE EMPTY FOR THIS RUN'
+001700     END-IF
+001710     OPEN OUTPUT RANKED-REPORT-FILE
+001720     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001730 1000-EXIT.
+001740     EXIT.
+001750*
+001760 2000-LOAD-HISTORY.
+001770*    LOADS EVERY HISTORY RECORD FOR THE CURRENT RUN DATE INTO
+001780*    RANK-TABLE.  SKIPPED IF CITY-HISTORY-FILE NEVER OPENED.
+001790     IF WS-HIST-OPEN
+001800         PERFORM 2100-READ-ONE-HISTORY-RECORD THRU 2100-EXIT
+001810             UNTIL WS-EOF
+001820     END-IF.
+001830 2000-EXIT.
+001840     EXIT.
+001850*
+001860 2100-READ-ONE-HISTORY-RECORD.
+001870*    READS THE NEXT HISTORY RECORD IN KEY SEQUENCE AND ADDS IT
+001880*    TO RANK-TABLE WHEN IT BELONGS TO THE CURRENT RUN DATE.
+001890     READ CITY-HISTORY-FILE NEXT RECORD
+001900         AT END
+001910             MOVE 'Y' TO WS-EOF-SWITCH
+001920             GO TO 2100-EXIT
+001930     END-READ
+001940     IF HIST-RUN-DATE NOT = WS-RUN-DATE
+001950         GO TO 2100-EXIT
+001960     END-IF
+001970     IF WS-CITY-COUNT >= WS-MAX-CITIES
+001980         DISPLAY 'CITYHIST HAS MORE CITIES FOR THIS RUN '
+001990         DISPLAY 'THAN THE RANK TABLE CAN HOLD - IGNORED'
+002000         GO TO 2100-EXIT
+002010     END-IF
+002020     ADD 1 TO WS-CITY-COUNT
+002030     SET RANK-IDX TO WS-CITY-COUNT
+002040     MOVE HIST-CITY-NAME  TO RT-CITY-NAME (RANK-IDX)
+002050     MOVE HIST-AVERAGE-TEMP-F
+002060         TO RT-AVERAGE-TEMP-F (RANK-IDX)
+002070     MOVE HIST-AVERAGE-TEMP-C
+002080         TO RT-AVERAGE-TEMP-C (RANK-IDX)
+002090     MOVE HIST-MONTH-HIGH-F
+002100         TO RT-MONTH-HIGH-F (RANK-IDX)
+002110     MOVE HIST-MONTH-HIGH-C
+002120         TO RT-MONTH-HIGH-C (RANK-IDX)
+002130     MOVE HIST-MONTH-LOW-F
+002140         TO RT-MONTH-LOW-F (RANK-IDX)
+002150     MOVE HIST-MONTH-LOW-C
+002160         TO RT-MONTH-LOW-C (RANK-IDX).
+002170 2100-EXIT.
+002180     EXIT.
+002190*
+002200 3000-RANK-CITIES.
+002210*    BUBBLE-SORTS RANK-TABLE INTO DESCENDING AVERAGE-TEMP
+002220*    ORDER SO THE HOTTEST CITY THIS RUN COMES OUT FIRST.
+002230     PERFORM 3100-OUTER-PASS THRU 3100-EXIT
+002240         VARYING WS-OUTER-IDX FROM 1 BY 1
+002250         UNTIL WS-OUTER-IDX >= WS-CITY-COUNT.
+002260 3000-EXIT.
+002270     EXIT.
+002280*
+002290 3100-OUTER-PASS.
+002300*    ONE BUBBLE-SORT PASS OVER THE UNSORTED PORTION OF THE
+002310*    TABLE.
+002320     PERFORM 3200-INNER-COMPARE THRU 3200-EXIT
+002330         VARYING WS-INNER-IDX FROM 1 BY 1
+002340         UNTIL WS-INNER-IDX > WS-CITY-COUNT - WS-OUTER-IDX.
+002350 3100-EXIT.
+002360     EXIT.
+002370*
+002380 3200-INNER-COMPARE.
+002390*    COMPARES TWO ADJACENT ENTRIES AND SWAPS THEM IF THEY ARE
+002400*    OUT OF HOTTEST-TO-COLDEST ORDER.
+002410     SET RANK-IDX TO WS-INNER-IDX
+002420     IF RT-AVERAGE-TEMP-F (RANK-IDX) <
+002430             RT-AVERAGE-TEMP-F (RANK-IDX + 1)
+002440         PERFORM 3210-SWAP-ENTRIES THRU 3210-EXIT
+002450     END-IF.
+002460 3200-EXIT.
+002470     EXIT.
+002480*
+002490 3210-SWAP-ENTRIES.
+002500*    SWAPS RANK-TABLE ENTRIES RANK-IDX AND RANK-IDX + 1.
+002510     MOVE RT-CITY-NAME (RANK-IDX) TO SW-CITY-NAME
+002520     MOVE RT-AVERAGE-TEMP-F (RANK-IDX)
+002530         TO SW-AVERAGE-TEMP-F
+002540     MOVE RT-AVERAGE-TEMP-C (RANK-IDX)
+002550         TO SW-AVERAGE-TEMP-C
+002560     MOVE RT-MONTH-HIGH-F (RANK-IDX) TO SW-MONTH-HIGH-F
+002570     MOVE RT-MONTH-HIGH-C (RANK-IDX) TO SW-MONTH-HIGH-C
+002580     MOVE RT-MONTH-LOW-F (RANK-IDX)  TO SW-MONTH-LOW-F
+002590     MOVE RT-MONTH-LOW-C (RANK-IDX)  TO SW-MONTH-LOW-C
+002600     MOVE RT-CITY-NAME (RANK-IDX + 1)
+002610         TO RT-CITY-NAME (RANK-IDX)
+002620     MOVE RT-AVERAGE-TEMP-F (RANK-IDX + 1)
+002630         TO RT-AVERAGE-TEMP-F (RANK-IDX)
+002640     MOVE RT-AVERAGE-TEMP-C (RANK-IDX + 1)
+002650         TO RT-AVERAGE-TEMP-C (RANK-IDX)
+002660     MOVE RT-MONTH-HIGH-F (RANK-IDX + 1)
+002670         TO RT-MONTH-HIGH-F (RANK-IDX)
+002680     MOVE RT-MONTH-HIGH-C (RANK-IDX + 1)
+002690         TO RT-MONTH-HIGH-C (RANK-IDX)
+002700     MOVE RT-MONTH-LOW-F (RANK-IDX + 1)
+002710         TO RT-MONTH-LOW-F (RANK-IDX)
+002720     MOVE RT-MONTH-LOW-C (RANK-IDX + 1)
+002730         TO RT-MONTH-LOW-C (RANK-IDX)
+002740     MOVE SW-CITY-NAME TO RT-CITY-NAME (RANK-IDX + 1)
+002750     MOVE SW-AVERAGE-TEMP-F
+002760         TO RT-AVERAGE-TEMP-F (RANK-IDX + 1)
+002770     MOVE SW-AVERAGE-TEMP-C
+002780         TO RT-AVERAGE-TEMP-C (RANK-IDX + 1)
+002790     MOVE SW-MONTH-HIGH-F TO RT-MONTH-HIGH-F (RANK-IDX + 1)
+002800     MOVE SW-MONTH-HIGH-C TO RT-MONTH-HIGH-C (RANK-IDX + 1)
+002810     MOVE SW-MONTH-LOW-F  TO RT-MONTH-LOW-F (RANK-IDX + 1)
+002820     MOVE SW-MONTH-LOW-C  TO RT-MONTH-LOW-C (RANK-IDX + 1).
+002830 3210-EXIT.
+002840     EXIT.
+002850*
+002860 4000-PRINT-REPORT.
+002870*    PRINTS THE RANKED SUMMARY, STARTING A NEW PAGE EVERY
+002880*    WS-LINES-PER-PAGE DETAIL LINES.
+002890     MOVE ZERO TO WS-LINE-COUNT
+002900     MOVE ZERO TO WS-RANK-NO
+002910     PERFORM 4100-PRINT-ONE-RANK THRU 4100-EXIT
+002920         VARYING RANK-IDX FROM 1 BY 1
+002930         UNTIL RANK-IDX > WS-CITY-COUNT.
+002940 4000-EXIT.
+002950     EXIT.
+002960*
+002970 4100-PRINT-ONE-RANK.
+002980*    PRINTS ONE DETAIL LINE, HEADING A NEW PAGE FIRST WHEN
+002990*    THE CURRENT PAGE IS FULL.
+003000     ADD 1 TO WS-RANK-NO
+003010     IF WS-LINE-COUNT = ZERO
+003020         PERFORM 4200-PRINT-PAGE-HEADER THRU 4200-EXIT
+003030     END-IF
+003040     MOVE WS-RANK-NO              TO WS-DL2-RANK
+003050     MOVE RT-CITY-NAME (RANK-IDX) TO WS-DL2-CITY-NAME
+003060     MOVE RT-AVERAGE-TEMP-F (RANK-IDX) TO WS-DL2-AVERAGE-F
+003070     MOVE RT-AVERAGE-TEMP-C (RANK-IDX) TO WS-DL2-AVERAGE-C
+003080     MOVE RT-MONTH-HIGH-F (RANK-IDX)   TO WS-DL2-HIGH-F
+003090     MOVE RT-MONTH-HIGH-C (RANK-IDX)   TO WS-DL2-HIGH-C
+003100     MOVE RT-MONTH-LOW-F (RANK-IDX)    TO WS-DL2-LOW-F
+003110     MOVE RT-MONTH-LOW-C (RANK-IDX)    TO WS-DL2-LOW-C
+003120     WRITE RR-PRINT-LINE FROM WS-DETAIL-LINE
+003130         AFTER ADVANCING 1 LINE
+003140     ADD 1 TO WS-LINE-COUNT
+003150     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+003160         MOVE ZERO TO WS-LINE-COUNT
+003170     END-IF.
+003180 4100-EXIT.
+003190     EXIT.
+003200*
+003210 4200-PRINT-PAGE-HEADER.
+003220*    STARTS A NEW PAGE: TITLE, RUN DATE/PAGE NUMBER, A BLANK
+003230*    LINE, AND THE COLUMN HEADINGS.
+003240     ADD 1 TO WS-PAGE-NO
+003250     WRITE RR-PRINT-LINE FROM WS-TITLE-LINE
+003260         AFTER ADVANCING PAGE
+003270     MOVE WS-RUN-DATE TO WS-DL-RUN-DATE
+003280     MOVE WS-PAGE-NO  TO WS-DL-PAGE-NO
+003290     WRITE RR-PRINT-LINE FROM WS-DATE-LINE
+003300         AFTER ADVANCING 1 LINE
+003310     WRITE RR-PRINT-LINE FROM WS-BLANK-LINE
+003320         AFTER ADVANCING 1 LINE
+003330     WRITE RR-PRINT-LINE FROM WS-COLUMN-HDR-LINE
+003340         AFTER ADVANCING 1 LINE.
+003350 4200-EXIT.
+003360     EXIT.
+003370*
+003380 5000-TERMINATE.
+003390*    CLOSES THE DATASETS USED BY THIS RUN.
+003400     IF WS-HIST-OPEN
+003410         CLOSE CITY-HISTORY-FILE
+003420     END-IF
+003430     CLOSE RANKED-REPORT-FILE
+003440     STOP RUN.
+003450 5000-EXIT.
+003460     EXIT.
+003470 END PROGRAM CITYREPT.
